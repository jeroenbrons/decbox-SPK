@@ -0,0 +1,265 @@
+
+ID DIVISION.
+PROGRAM-ID. KEYXTRCT - NIGHTLY CHANGED-EMPLOYEE EXTRACT FOR PAYROLL.
+
+**************************************************************
+*                                                            *
+*  This program builds the nightly payroll interface file.  *
+*  It reads AUDIT-JOURNAL-FILE sequentially -- the same       *
+*  journal WRITE-AUDIT-ENTRY in KEYRMS and WRITE-BATCH-        *
+*  AUDIT-ENTRY in KEYBTCH append to -- and for every W         *
+*  (write) or U (update) entry dated after the last time       *
+*  this program ran, writes one fixed-format record to         *
+*  PAYROLL-INTERFACE-FILE carrying that employee's current      *
+*  image and a change type of "A" (added) or "C" (changed).      *
+*  D (delete) entries are not extracted; payroll is only        *
+*  told about employees who are added or changed.                 *
+*                                                            *
+*  EXTRACT-CONTROL-FILE holds a single record with the date    *
+*  and time of the last entry this program read, so the next     *
+*  run picks up where this one left off instead of re-sending      *
+*  every entry in the journal.  If the control file is not         *
+*  found, this is the first run and every W/U entry in the          *
+*  journal is extracted.                                              *
+*                                                            *
+**************************************************************
+
+ENVIRONMENT DIVISION.
+I-O SECTION.
+FILE-CONTROL.
+
+	SELECT	AUDIT-JOURNAL-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS AUDIT-FILE-STATUS-1, AUDIT-FILE-STATUS-2,
+			AUDIT-IGNORE-FLAG.
+
+	SELECT	EXTRACT-CONTROL-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS CONTROL-FILE-STATUS-1, CONTROL-FILE-STATUS-2,
+			CONTROL-IGNORE-FLAG.
+
+	SELECT	PAYROLL-INTERFACE-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS PAYROLL-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD	AUDIT-JOURNAL-FILE VALUE OF ID IS "RMSKY AUD".
+	COPY AUDITREC.
+
+**************************************************************
+*                                                            *
+*  EXTRACT-CONTROL-RECORD is read at the start of the run     *
+*  and rewritten at the end with the date/time of the last    *
+*  journal entry seen, so it always holds exactly one          *
+*  record.                                                     *
+*                                                            *
+**************************************************************
+
+FD	EXTRACT-CONTROL-FILE VALUE OF ID IS "XTRCTL DAT".
+01	EXTRACT-CONTROL-RECORD.
+	02	LAST-EXTRACT-DATE PIC 9(6).
+	02	LAST-EXTRACT-TIME PIC 9(8).
+
+**************************************************************
+*                                                            *
+*  PAYROLL-INTERFACE-RECORD is the fixed-format record        *
+*  downstream payroll reads: the employee's current name,     *
+*  number, department, hire date, and active status, plus      *
+*  a change type of "A" for a new employee or "C" for a          *
+*  changed one.                                               *
+*                                                            *
+**************************************************************
+
+FD	PAYROLL-INTERFACE-FILE VALUE OF ID IS "PAYXTR DAT".
+01	PAYROLL-INTERFACE-RECORD.
+	02	PIR-EMPLOYEE-NAME PIC X(10).
+	02	FILLER PIC X(1).
+	02	PIR-EMPLOYEE-NUMBER PIC 9(6).
+	02	FILLER PIC X(1).
+	02	PIR-DEPARTMENT-CODE PIC X(4).
+	02	FILLER PIC X(1).
+	02	PIR-HIRE-DATE PIC 9(6).
+	02	FILLER PIC X(1).
+	02	PIR-ACTIVE-STATUS PIC X(1).
+	02	FILLER PIC X(1).
+	02	PIR-CHANGE-TYPE PIC X(1).
+		88	PIR-ADDED VALUE "A".
+		88	PIR-CHANGED VALUE "C".
+
+WORKING-STORAGE SECTION.
+
+01	ERR-FILE-NOT-FOUND INDEX VALUE 508.
+
+01	AUDIT-FILE-STATUS-1 PIC 9(2).
+01	AUDIT-FILE-STATUS-2 PIC 9(10).
+01	AUDIT-FILE-STATUS-2-R REDEFINES AUDIT-FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	AUDIT-FILE-STATUS-2-NUM PIC 9(3).
+01	AUDIT-IGNORE-FLAG USAGE INDEX.
+
+01	CONTROL-FILE-STATUS-1 PIC 9(2).
+01	CONTROL-FILE-STATUS-2 PIC 9(10).
+01	CONTROL-FILE-STATUS-2-R REDEFINES CONTROL-FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	CONTROL-FILE-STATUS-2-NUM PIC 9(3).
+01	CONTROL-IGNORE-FLAG USAGE INDEX.
+
+01	PAYROLL-FILE-STATUS PIC X(2).
+
+**************************************************************
+*                                                            *
+*  XTRACT-LAST-DATE/XTRACT-LAST-TIME hold the cutoff read      *
+*  from EXTRACT-CONTROL-FILE; only journal entries dated        *
+*  and timed after this are extracted.  XTRACT-HIGH-DATE/       *
+*  XTRACT-HIGH-TIME track the highest date/time seen in this     *
+*  run, which becomes next run's cutoff.                           *
+*                                                            *
+**************************************************************
+
+01	XTRACT-LAST-DATE PIC 9(6) VALUE ZERO.
+01	XTRACT-LAST-TIME PIC 9(8) VALUE ZERO.
+01	XTRACT-HIGH-DATE PIC 9(6) VALUE ZERO.
+01	XTRACT-HIGH-TIME PIC 9(8) VALUE ZERO.
+
+01	XTRACT-READ-COUNT PIC 9(5) VALUE ZERO.
+01	XTRACT-EXTRACT-COUNT PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+
+DECLARATIVES.
+DECLARE-ERROR SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON AUDIT-JOURNAL-FILE.
+
+DECLARE1-1.
+	IF AUDIT-FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE1-EXIT.
+	SET AUDIT-IGNORE-FLAG TO 1.
+
+DECLARE1-EXIT.
+	EXIT.
+
+DECLARE-ERROR-2 SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON EXTRACT-CONTROL-FILE.
+
+DECLARE2-1.
+	IF CONTROL-FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE2-EXIT.
+	SET CONTROL-IGNORE-FLAG TO 1.
+
+DECLARE2-EXIT.
+	EXIT.
+END DECLARATIVES.
+BEGIN-EXTRACT-PROGRAM.
+
+	DISPLAY "[Nightly changed-employee extract program]".
+
+OPEN-EXTRACT-FILES.
+
+**************************************************************
+*                                                            *
+*  Open the journal for input.  If it has never been          *
+*  created, there is nothing to extract.                      *
+*                                                            *
+**************************************************************
+
+	OPEN INPUT AUDIT-JOURNAL-FILE.
+	IF AUDIT-IGNORE-FLAG NOT = 0
+		DISPLAY "[RMSKY.AUD not found-- nothing to extract]"
+		STOP RUN.
+
+**************************************************************
+*                                                            *
+*  Read last run's cutoff from EXTRACT-CONTROL-FILE.  If it   *
+*  is not found, this is the first run, so XTRACT-LAST-DATE   *
+*  and XTRACT-LAST-TIME stay zero and every journal entry      *
+*  qualifies.                                                *
+*                                                            *
+**************************************************************
+
+	OPEN INPUT EXTRACT-CONTROL-FILE.
+	IF CONTROL-IGNORE-FLAG NOT = 0
+		DISPLAY "[XTRCTL.DAT not found-- extracting from the start]"
+	ELSE
+		READ EXTRACT-CONTROL-FILE AT END
+			DISPLAY "[XTRCTL.DAT is empty-- extracting from the start]"
+		NOT AT END
+			MOVE LAST-EXTRACT-DATE TO XTRACT-LAST-DATE
+			MOVE LAST-EXTRACT-TIME TO XTRACT-LAST-TIME
+		END-READ
+		CLOSE EXTRACT-CONTROL-FILE.
+
+	OPEN OUTPUT PAYROLL-INTERFACE-FILE.
+	IF PAYROLL-FILE-STATUS NOT = "00"
+		DISPLAY "?Can't open payroll interface file, status = ",
+			PAYROLL-FILE-STATUS
+		CLOSE AUDIT-JOURNAL-FILE
+		STOP RUN.
+
+**************************************************************
+*                                                            *
+*  Read every journal entry.  Entries are appended in          *
+*  chronological order, so the highest date/time seen by the    *
+*  end of the run becomes the new cutoff regardless of          *
+*  whether that particular entry qualified for extraction.       *
+*                                                            *
+**************************************************************
+
+READ-JOURNAL-RECORD.
+
+	READ AUDIT-JOURNAL-FILE AT END GO TO WRITE-EXTRACT-SUMMARY.
+	ADD 1 TO XTRACT-READ-COUNT.
+	MOVE AUDIT-DATE TO XTRACT-HIGH-DATE.
+	MOVE AUDIT-TIME TO XTRACT-HIGH-TIME.
+	IF AUDIT-DATE < XTRACT-LAST-DATE
+		GO TO READ-JOURNAL-RECORD.
+	IF AUDIT-DATE = XTRACT-LAST-DATE
+			AND AUDIT-TIME NOT > XTRACT-LAST-TIME
+		GO TO READ-JOURNAL-RECORD.
+	IF AUDIT-COMMAND = "W"
+		GO TO EXTRACT-ADDED-EMPLOYEE.
+	IF AUDIT-COMMAND = "U"
+		GO TO EXTRACT-CHANGED-EMPLOYEE.
+	GO TO READ-JOURNAL-RECORD.
+
+EXTRACT-ADDED-EMPLOYEE.
+
+	MOVE "A" TO PIR-CHANGE-TYPE.
+	GO TO WRITE-EXTRACT-RECORD.
+
+EXTRACT-CHANGED-EMPLOYEE.
+
+	MOVE "C" TO PIR-CHANGE-TYPE.
+
+WRITE-EXTRACT-RECORD.
+
+	MOVE AUDIT-NEW-NAME TO PIR-EMPLOYEE-NAME.
+	MOVE AUDIT-NEW-NUMBER TO PIR-EMPLOYEE-NUMBER.
+	MOVE AUDIT-NEW-DEPT TO PIR-DEPARTMENT-CODE.
+	MOVE AUDIT-NEW-HIRE-DATE TO PIR-HIRE-DATE.
+	MOVE AUDIT-NEW-STATUS TO PIR-ACTIVE-STATUS.
+	WRITE PAYROLL-INTERFACE-RECORD.
+	ADD 1 TO XTRACT-EXTRACT-COUNT.
+	GO TO READ-JOURNAL-RECORD.
+
+**************************************************************
+*                                                            *
+*  Display the extract summary, rewrite EXTRACT-CONTROL-FILE   *
+*  with the new cutoff, close the files, and stop.              *
+*                                                            *
+**************************************************************
+
+WRITE-EXTRACT-SUMMARY.
+
+	DISPLAY "[Extract complete]".
+	DISPLAY "  Journal entries read = ", XTRACT-READ-COUNT.
+	DISPLAY "  Employees extracted  = ", XTRACT-EXTRACT-COUNT.
+
+	OPEN OUTPUT EXTRACT-CONTROL-FILE.
+	MOVE XTRACT-HIGH-DATE TO LAST-EXTRACT-DATE.
+	MOVE XTRACT-HIGH-TIME TO LAST-EXTRACT-TIME.
+	WRITE EXTRACT-CONTROL-RECORD.
+	CLOSE EXTRACT-CONTROL-FILE.
+
+	CLOSE AUDIT-JOURNAL-FILE, PAYROLL-INTERFACE-FILE.
+	STOP RUN.
