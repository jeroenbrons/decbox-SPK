@@ -0,0 +1,29 @@
+**************************************************************
+*                                                            *
+*  AUDITREC.CPY -- shared record layout for AUDIT-JOURNAL-   *
+*  FILE.  This is the one copy of AUDIT-JOURNAL-RECORD that  *
+*  KEYRMS and KEYBTCH both COPY when they append an entry,    *
+*  and that KEYXTRCT COPYs when it reads the journal back     *
+*  to build the nightly payroll extract, so all three agree   *
+*  on the layout.                                             *
+*                                                            *
+**************************************************************
+
+01	AUDIT-JOURNAL-RECORD.
+	02	AUDIT-DATE PIC 9(6).
+	02	AUDIT-TIME PIC 9(8).
+	02	AUDIT-COMMAND PIC X(1).
+	02	AUDIT-OLD-IMAGE.
+		03	AUDIT-OLD-NAME PIC X(10).
+		03	FILLER PIC X.
+		03	AUDIT-OLD-NUMBER PIC 9(6).
+		03	AUDIT-OLD-DEPT PIC X(4).
+		03	AUDIT-OLD-HIRE-DATE PIC 9(6).
+		03	AUDIT-OLD-STATUS PIC X(1).
+	02	AUDIT-NEW-IMAGE.
+		03	AUDIT-NEW-NAME PIC X(10).
+		03	FILLER PIC X.
+		03	AUDIT-NEW-NUMBER PIC 9(6).
+		03	AUDIT-NEW-DEPT PIC X(4).
+		03	AUDIT-NEW-HIRE-DATE PIC 9(6).
+		03	AUDIT-NEW-STATUS PIC X(1).
