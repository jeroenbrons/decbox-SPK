@@ -0,0 +1,25 @@
+**************************************************************
+*                                                            *
+*  RMSREC.CPY -- shared record layout for RMS-INDEX-FILE.    *
+*                                                            *
+*  This is the one copy of RMS-INDEX-RECORD that KEYRMS,     *
+*  KEYRPT, KEYLOAD, KEYRECN, and KEYBTCH all COPY, so a       *
+*  change to the layout only has to be made in one place.     *
+*                                                            *
+*  DEPARTMENT-CODE, HIRE-DATE, and ACTIVE-STATUS were added   *
+*  so this file can back department headcount and active-     *
+*  roster reporting instead of just being a name/number        *
+*  lookup.  HIRE-DATE is stored YYMMDD, the same form          *
+*  ACCEPT FROM DATE returns, so it can be moved in directly.    *
+*                                                            *
+**************************************************************
+
+01	RMS-INDEX-RECORD.
+	02	EMPLOYEE-NAME PIC X(10).
+	02	FILLER PIC X.
+	02	EMPLOYEE-NUMBER PIC 9(6).
+	02	DEPARTMENT-CODE PIC X(4).
+	02	HIRE-DATE PIC 9(6).
+	02	ACTIVE-STATUS PIC X(1).
+		88	EMPLOYEE-ACTIVE VALUE "A".
+		88	EMPLOYEE-INACTIVE VALUE "I".
