@@ -0,0 +1,245 @@
+
+ID DIVISION.
+PROGRAM-ID. KEYRPT - EMPLOYEE ROSTER REPORT PROGRAM.
+
+**************************************************************
+*                                                            *
+*  This program prints the employee roster report.  It      *
+*  opens RMS-INDEX-FILE for input only, and walks the file   *
+*  in EMPLOYEE-NAME order using the same START/READ NEXT     *
+*  approach as the "T" command in KEYRMS (see TYPE-START-    *
+*  PRIMARY).  Unlike the "T" command, which just scrolls      *
+*  RMS-INDEX-RECORD past on the terminal, this program        *
+*  produces a paginated printer listing with a heading line,  *
+*  page numbers, and a total-records footing line so the      *
+*  roster can be filed or handed to an auditor.                *
+*                                                            *
+**************************************************************
+
+ENVIRONMENT DIVISION.
+I-O SECTION.
+FILE-CONTROL.
+
+	SELECT	RMS-INDEX-FILE ASSIGN TO DSK
+		ORGANIZATION IS RMS INDEXED
+		ACCESS IS DYNAMIC
+		RECORDING MODE IS SIXBIT
+		FILE STATUS IS FILE-STATUS-1, FILE-STATUS-2,
+			IGNORE-FLAG
+		RECORD KEY IS EMPLOYEE-NAME
+		ALTERNATE RECORD KEY IS EMPLOYEE-NUMBER
+			WITH DUPLICATES.
+
+	SELECT	PRINT-FILE ASSIGN TO LP.
+
+DATA DIVISION.
+FILE SECTION.
+FD	RMS-INDEX-FILE VALUE OF ID IS "RMSKY RMS".
+	COPY RMSREC.
+
+FD	PRINT-FILE VALUE OF ID IS "ROSTER LST".
+01	PRINT-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+**************************************************************
+*                                                            *
+*  Establish the File Status errors you want to trap, the    *
+*  same way KEYRMS does.  If RMS-INDEX-FILE cannot be        *
+*  found, there is nothing to report, so this program        *
+*  displays a message and stops rather than creating an      *
+*  empty file the way the interactive program does.          *
+*                                                            *
+**************************************************************
+
+01	ERR-FILE-NOT-FOUND INDEX VALUE 508.
+
+01	FILE-STATUS-1 PIC 9(2).
+01	FILE-STATUS-2 PIC 9(10).
+01	FILE-STATUS-2-R REDEFINES FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	FILE-STATUS-2-NUM PIC 9(3).
+01	IGNORE-FLAG USAGE INDEX.
+
+**************************************************************
+*                                                            *
+*  Report control fields:  the current page number, the      *
+*  number of detail lines printed on the current page, the   *
+*  maximum number of detail lines allowed per page, and a    *
+*  running count of the records printed for the footing       *
+*  line.                                                      *
+*                                                            *
+**************************************************************
+
+01	REPORT-PAGE-NUMBER PIC 9(3) VALUE ZERO.
+01	REPORT-LINE-COUNT PIC 9(3) VALUE ZERO.
+01	REPORT-MAX-LINES PIC 9(3) VALUE 55.
+01	REPORT-RECORD-COUNT PIC 9(5) VALUE ZERO.
+
+**************************************************************
+*                                                            *
+*  Print line layouts.  Each is moved to PRINT-RECORD just   *
+*  before it is written.                                      *
+*                                                            *
+**************************************************************
+
+01	HEADING-LINE.
+	02	FILLER PIC X(20) VALUE SPACE.
+	02	FILLER PIC X(23) VALUE "EMPLOYEE ROSTER REPORT".
+	02	FILLER PIC X(12) VALUE SPACE.
+	02	FILLER PIC X(5) VALUE "PAGE ".
+	02	HDG-PAGE-NUMBER PIC ZZ9.
+	02	FILLER PIC X(17) VALUE SPACE.
+
+01	COLUMN-HEADING-LINE.
+	02	FILLER PIC X(05) VALUE SPACE.
+	02	FILLER PIC X(14) VALUE "EMPLOYEE NAME".
+	02	FILLER PIC X(06) VALUE SPACE.
+	02	FILLER PIC X(15) VALUE "EMPLOYEE NUMBER".
+	02	FILLER PIC X(04) VALUE SPACE.
+	02	FILLER PIC X(04) VALUE "DEPT".
+	02	FILLER PIC X(04) VALUE SPACE.
+	02	FILLER PIC X(08) VALUE "HIREDATE".
+	02	FILLER PIC X(04) VALUE SPACE.
+	02	FILLER PIC X(06) VALUE "STATUS".
+	02	FILLER PIC X(10) VALUE SPACE.
+
+01	DETAIL-LINE.
+	02	FILLER PIC X(05) VALUE SPACE.
+	02	DTL-EMPLOYEE-NAME PIC X(10).
+	02	FILLER PIC X(10) VALUE SPACE.
+	02	DTL-EMPLOYEE-NUMBER PIC 9(06).
+	02	FILLER PIC X(09) VALUE SPACE.
+	02	DTL-DEPARTMENT-CODE PIC X(04).
+	02	FILLER PIC X(04) VALUE SPACE.
+	02	DTL-HIRE-DATE PIC 9(06).
+	02	FILLER PIC X(06) VALUE SPACE.
+	02	DTL-ACTIVE-STATUS PIC X(01).
+	02	FILLER PIC X(19) VALUE SPACE.
+
+01	FOOTING-LINE.
+	02	FILLER PIC X(05) VALUE SPACE.
+	02	FILLER PIC X(15) VALUE "TOTAL RECORDS =".
+	02	FILLER PIC X(01) VALUE SPACE.
+	02	FTG-RECORD-COUNT PIC ZZZZ9.
+	02	FILLER PIC X(54) VALUE SPACE.
+
+PROCEDURE DIVISION.
+
+DECLARATIVES.
+DECLARE-ERROR SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON RMS-INDEX-FILE.
+
+DECLARE1-1.
+	IF FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE1-EXIT.
+	SET IGNORE-FLAG TO 1.
+
+DECLARE1-EXIT.
+	EXIT.
+END DECLARATIVES.
+BEGIN-REPORT-PROGRAM.
+
+	DISPLAY "[Employee roster report program]".
+
+OPEN-REPORT-FILES.
+
+**************************************************************
+*                                                            *
+*  Open RMS-INDEX-FILE for input.  If it is not found,       *
+*  there are no records to report, so display a message      *
+*  and stop.                                                 *
+*                                                            *
+**************************************************************
+
+	OPEN INPUT RMS-INDEX-FILE.
+	IF IGNORE-FLAG NOT = 0
+		DISPLAY "[RMSKY.RMS not found-- nothing to report]"
+		STOP RUN.
+	OPEN OUTPUT PRINT-FILE.
+
+START-REPORT.
+
+**************************************************************
+*                                                            *
+*  Position to the beginning of the file in EMPLOYEE-NAME    *
+*  order, the same way TYPE-START-PRIMARY does in KEYRMS.    *
+*                                                            *
+**************************************************************
+
+	MOVE LOW-VALUES TO EMPLOYEE-NAME.
+	START RMS-INDEX-FILE KEY NOT LESS THAN EMPLOYEE-NAME
+		INVALID KEY GO TO REPORT-START-ERROR.
+	PERFORM WRITE-REPORT-HEADING.
+	GO TO PRINT-RMS-RECORDS.
+
+REPORT-START-ERROR.
+
+	DISPLAY "% Can't start reading file, status = ",
+		FILE-STATUS-1.
+	CLOSE RMS-INDEX-FILE, PRINT-FILE.
+	STOP RUN.
+
+**************************************************************
+*                                                            *
+*  Read every record in EMPLOYEE-NAME order and print a      *
+*  detail line for each one, breaking to a new page and a    *
+*  new heading whenever the current page is full.            *
+*                                                            *
+**************************************************************
+
+PRINT-RMS-RECORDS.
+
+	READ RMS-INDEX-FILE NEXT RECORD AT END
+		GO TO WRITE-REPORT-FOOTING.
+	IF REPORT-LINE-COUNT NOT LESS THAN REPORT-MAX-LINES
+		PERFORM WRITE-REPORT-HEADING.
+	MOVE EMPLOYEE-NAME TO DTL-EMPLOYEE-NAME.
+	MOVE EMPLOYEE-NUMBER TO DTL-EMPLOYEE-NUMBER.
+	MOVE DEPARTMENT-CODE TO DTL-DEPARTMENT-CODE.
+	MOVE HIRE-DATE TO DTL-HIRE-DATE.
+	MOVE ACTIVE-STATUS TO DTL-ACTIVE-STATUS.
+	MOVE DETAIL-LINE TO PRINT-RECORD.
+	WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+	ADD 1 TO REPORT-LINE-COUNT.
+	ADD 1 TO REPORT-RECORD-COUNT.
+	GO TO PRINT-RMS-RECORDS.
+
+**************************************************************
+*                                                            *
+*  Write the report heading and column heading to the top    *
+*  of a new page.                                            *
+*                                                            *
+**************************************************************
+
+WRITE-REPORT-HEADING SECTION.
+
+WRITE-REPORT-HEADING-1.
+
+	ADD 1 TO REPORT-PAGE-NUMBER.
+	MOVE REPORT-PAGE-NUMBER TO HDG-PAGE-NUMBER.
+	MOVE HEADING-LINE TO PRINT-RECORD.
+	WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+	MOVE COLUMN-HEADING-LINE TO PRINT-RECORD.
+	WRITE PRINT-RECORD AFTER ADVANCING 2 LINES.
+	MOVE ZERO TO REPORT-LINE-COUNT.
+
+WRITE-REPORT-HEADING-EXIT.
+	EXIT.
+
+**************************************************************
+*                                                            *
+*  Write the total-records footing line, close the files,    *
+*  and stop.                                                 *
+*                                                            *
+**************************************************************
+
+WRITE-REPORT-FOOTING.
+
+	MOVE REPORT-RECORD-COUNT TO FTG-RECORD-COUNT.
+	MOVE FOOTING-LINE TO PRINT-RECORD.
+	WRITE PRINT-RECORD AFTER ADVANCING 2 LINES.
+	DISPLAY "[Roster report complete, ", REPORT-RECORD-COUNT,
+		" records]".
+	CLOSE RMS-INDEX-FILE, PRINT-FILE.
+	STOP RUN.
