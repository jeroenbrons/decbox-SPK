@@ -0,0 +1,222 @@
+
+ID DIVISION.
+PROGRAM-ID. KEYRECN - DUPLICATE EMPLOYEE NUMBER RECONCILIATION PROGRAM.
+
+**************************************************************
+*                                                            *
+*  The ALTERNATE RECORD KEY IS EMPLOYEE-NUMBER clause on      *
+*  RMS-INDEX-FILE is declared WITH DUPLICATES, so nothing      *
+*  stops two different EMPLOYEE-NAME records from sharing      *
+*  the same EMPLOYEE-NUMBER.  This program starts on the       *
+*  alternate key, reads the file sequentially in EMPLOYEE-     *
+*  NUMBER order, and whenever it finds more than one            *
+*  EMPLOYEE-NAME under the same EMPLOYEE-NUMBER, writes an      *
+*  exception line for that group to RECON-REPORT-FILE, the      *
+*  filed LP report KEYRPT's roster uses the same pattern for,    *
+*  so mis-keyed employee numbers can be caught and filed before   *
+*  payroll pulls them.                                         *
+*                                                            *
+**************************************************************
+
+ENVIRONMENT DIVISION.
+I-O SECTION.
+FILE-CONTROL.
+
+	SELECT	RMS-INDEX-FILE ASSIGN TO DSK
+		ORGANIZATION IS RMS INDEXED
+		ACCESS IS DYNAMIC
+		RECORDING MODE IS SIXBIT
+		FILE STATUS IS FILE-STATUS-1, FILE-STATUS-2,
+			IGNORE-FLAG
+		RECORD KEY IS EMPLOYEE-NAME
+		ALTERNATE RECORD KEY IS EMPLOYEE-NUMBER
+			WITH DUPLICATES.
+
+	SELECT	RECON-REPORT-FILE ASSIGN TO LP.
+
+DATA DIVISION.
+FILE SECTION.
+FD	RMS-INDEX-FILE VALUE OF ID IS "RMSKY RMS".
+	COPY RMSREC.
+
+FD	RECON-REPORT-FILE VALUE OF ID IS "RECON LST".
+01	RECON-REPORT-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+01	ERR-FILE-NOT-FOUND INDEX VALUE 508.
+
+01	FILE-STATUS-1 PIC 9(2).
+01	FILE-STATUS-2 PIC 9(10).
+01	FILE-STATUS-2-R REDEFINES FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	FILE-STATUS-2-NUM PIC 9(3).
+01	IGNORE-FLAG USAGE INDEX.
+
+**************************************************************
+*                                                            *
+*  RECON-GROUP-NUMBER and RECON-GROUP-COUNT track the          *
+*  employee number currently being accumulated and how many    *
+*  names have been seen under it.  RECON-PRIOR-NAME holds       *
+*  the first name seen for the group, so a two-member group     *
+*  can be reported without having to re-read the file.          *
+*                                                            *
+**************************************************************
+
+01	RECON-GROUP-NUMBER PIC 9(6).
+01	RECON-GROUP-COUNT PIC 9(3) VALUE ZERO.
+01	RECON-PRIOR-NAME PIC X(10).
+01	RECON-FIRST-TIME-SWITCH PIC X(01) VALUE "Y".
+	88	RECON-FIRST-TIME VALUE "Y".
+01	RECON-DUPLICATE-GROUP-COUNT PIC 9(5) VALUE ZERO.
+
+**************************************************************
+*                                                            *
+*  Report line layouts for RECON-REPORT-FILE, the filed      *
+*  exception report-- the same LP print-file approach        *
+*  KEYRPT uses for the employee roster.  Each is moved to     *
+*  RECON-REPORT-RECORD just before it is written.             *
+*                                                            *
+**************************************************************
+
+01	RECON-HEADING-LINE.
+	02	FILLER PIC X(20) VALUE SPACE.
+	02	FILLER PIC X(41) VALUE
+		"DUPLICATE EMPLOYEE NUMBER RECONCILIATION".
+	02	FILLER PIC X(19) VALUE SPACE.
+
+01	RECON-COLUMN-HEADING-LINE.
+	02	FILLER PIC X(05) VALUE SPACE.
+	02	FILLER PIC X(15) VALUE "EMPLOYEE NUMBER".
+	02	FILLER PIC X(06) VALUE SPACE.
+	02	FILLER PIC X(14) VALUE "EMPLOYEE NAME".
+	02	FILLER PIC X(40) VALUE SPACE.
+
+01	RECON-DETAIL-LINE.
+	02	FILLER PIC X(05) VALUE SPACE.
+	02	RDL-GROUP-NUMBER PIC 9(06).
+	02	FILLER PIC X(09) VALUE SPACE.
+	02	RDL-EMPLOYEE-NAME PIC X(10).
+	02	FILLER PIC X(50) VALUE SPACE.
+
+01	RECON-FOOTING-LINE.
+	02	FILLER PIC X(05) VALUE SPACE.
+	02	FILLER PIC X(24) VALUE "DUPLICATE GROUPS FOUND =".
+	02	FILLER PIC X(01) VALUE SPACE.
+	02	RFTG-GROUP-COUNT PIC ZZZZ9.
+	02	FILLER PIC X(45) VALUE SPACE.
+
+PROCEDURE DIVISION.
+
+DECLARATIVES.
+DECLARE-ERROR SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON RMS-INDEX-FILE.
+
+DECLARE1-1.
+	IF FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE1-EXIT.
+	SET IGNORE-FLAG TO 1.
+
+DECLARE1-EXIT.
+	EXIT.
+END DECLARATIVES.
+BEGIN-RECON-PROGRAM.
+
+	DISPLAY "[Duplicate employee number reconciliation program]".
+
+OPEN-RECON-FILE.
+
+	OPEN INPUT RMS-INDEX-FILE.
+	IF IGNORE-FLAG NOT = 0
+		DISPLAY "[RMSKY.RMS not found-- nothing to reconcile]"
+		STOP RUN.
+	OPEN OUTPUT RECON-REPORT-FILE.
+	MOVE RECON-HEADING-LINE TO RECON-REPORT-RECORD.
+	WRITE RECON-REPORT-RECORD AFTER ADVANCING PAGE.
+	MOVE RECON-COLUMN-HEADING-LINE TO RECON-REPORT-RECORD.
+	WRITE RECON-REPORT-RECORD AFTER ADVANCING 2 LINES.
+
+START-RECON.
+
+**************************************************************
+*                                                            *
+*  Position to the beginning of the file in EMPLOYEE-NUMBER  *
+*  order, the same way TYPE-START-ALTERNATE does in KEYRMS.   *
+*                                                            *
+**************************************************************
+
+	MOVE LOW-VALUES TO EMPLOYEE-NUMBER.
+	START RMS-INDEX-FILE KEY NOT LESS THAN EMPLOYEE-NUMBER
+		INVALID KEY GO TO RECON-START-ERROR.
+	GO TO RECONCILE-RMS-RECORDS.
+
+RECON-START-ERROR.
+
+	DISPLAY "% Can't start reading file, status = ",
+		FILE-STATUS-1.
+	CLOSE RMS-INDEX-FILE, RECON-REPORT-FILE.
+	STOP RUN.
+
+**************************************************************
+*                                                            *
+*  Read every record in EMPLOYEE-NUMBER order.  Whenever     *
+*  the employee number changes, close out the prior group     *
+*  and start a new one.  Whenever the second or later name     *
+*  is seen under the same number, report the exception.        *
+*                                                            *
+**************************************************************
+
+RECONCILE-RMS-RECORDS.
+
+	READ RMS-INDEX-FILE NEXT RECORD AT END
+		GO TO WRITE-RECON-SUMMARY.
+	IF RECON-FIRST-TIME
+		GO TO RECON-START-GROUP.
+	IF EMPLOYEE-NUMBER = RECON-GROUP-NUMBER
+		GO TO RECON-SAME-GROUP.
+
+RECON-START-GROUP.
+
+	MOVE "N" TO RECON-FIRST-TIME-SWITCH.
+	MOVE EMPLOYEE-NUMBER TO RECON-GROUP-NUMBER.
+	MOVE EMPLOYEE-NAME TO RECON-PRIOR-NAME.
+	MOVE 1 TO RECON-GROUP-COUNT.
+	GO TO RECONCILE-RMS-RECORDS.
+
+RECON-SAME-GROUP.
+
+	ADD 1 TO RECON-GROUP-COUNT.
+	IF RECON-GROUP-COUNT = 2
+		ADD 1 TO RECON-DUPLICATE-GROUP-COUNT
+		DISPLAY "[Duplicate employee number ",
+			RECON-GROUP-NUMBER, ": ", RECON-PRIOR-NAME,
+			"]"
+		MOVE RECON-GROUP-NUMBER TO RDL-GROUP-NUMBER
+		MOVE RECON-PRIOR-NAME TO RDL-EMPLOYEE-NAME
+		MOVE RECON-DETAIL-LINE TO RECON-REPORT-RECORD
+		WRITE RECON-REPORT-RECORD AFTER ADVANCING 1 LINE.
+	DISPLAY "[Duplicate employee number ", RECON-GROUP-NUMBER,
+		": ", EMPLOYEE-NAME, "]".
+	MOVE RECON-GROUP-NUMBER TO RDL-GROUP-NUMBER.
+	MOVE EMPLOYEE-NAME TO RDL-EMPLOYEE-NAME.
+	MOVE RECON-DETAIL-LINE TO RECON-REPORT-RECORD.
+	WRITE RECON-REPORT-RECORD AFTER ADVANCING 1 LINE.
+	GO TO RECONCILE-RMS-RECORDS.
+
+**************************************************************
+*                                                            *
+*  Display the reconciliation summary, close the file, and   *
+*  stop.                                                      *
+*                                                            *
+**************************************************************
+
+WRITE-RECON-SUMMARY.
+
+	DISPLAY "[Reconciliation complete]".
+	DISPLAY "  Duplicate groups found = ",
+		RECON-DUPLICATE-GROUP-COUNT.
+	MOVE RECON-DUPLICATE-GROUP-COUNT TO RFTG-GROUP-COUNT.
+	MOVE RECON-FOOTING-LINE TO RECON-REPORT-RECORD.
+	WRITE RECON-REPORT-RECORD AFTER ADVANCING 2 LINES.
+	CLOSE RMS-INDEX-FILE, RECON-REPORT-FILE.
+	STOP RUN.
