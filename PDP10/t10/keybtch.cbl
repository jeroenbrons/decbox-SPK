@@ -0,0 +1,576 @@
+
+ID DIVISION.
+PROGRAM-ID. KEYBTCH - UNATTENDED BATCH MAINTENANCE PROGRAM.
+
+**************************************************************
+*                                                            *
+*  GET-COMMAND in KEYRMS only works interactively -- it       *
+*  ACCEPTs COMMAND-WORD from the terminal and loops forever    *
+*  waiting on a human.  This program reads the same one-       *
+*  letter commands (D, W, U, R, T) plus their key data from     *
+*  a sequential command file instead of the console, so an      *
+*  overnight mass-delete or mass-update job can run inside       *
+*  an unattended DECsystem batch job.                             *
+*                                                            *
+*  Each command-file record carries the command letter          *
+*  together with whatever key data that command needs, so        *
+*  nothing is ever prompted for -- the file supplies what         *
+*  the terminal would otherwise be asked for.  The R and T        *
+*  commands also carry a key-select letter (P = primary, A =       *
+*  alternate) the way the interactive "RR"/"RS" and "T"/"P"/         *
+*  "T"/"A" prompts do.                                               *
+*                                                            *
+*  Every successful D, W, or U command is journaled to            *
+*  AUDIT-JOURNAL-FILE exactly the way KEYRMS journals them.        *
+*                                                            *
+**************************************************************
+
+ENVIRONMENT DIVISION.
+I-O SECTION.
+FILE-CONTROL.
+
+	SELECT	RMS-INDEX-FILE ASSIGN TO DSK
+		ORGANIZATION IS RMS INDEXED
+		ACCESS IS DYNAMIC
+		RECORDING MODE IS SIXBIT
+		FILE STATUS IS FILE-STATUS-1, FILE-STATUS-2,
+			IGNORE-FLAG
+		RECORD KEY IS EMPLOYEE-NAME
+		ALTERNATE RECORD KEY IS EMPLOYEE-NUMBER
+			WITH DUPLICATES.
+
+	SELECT	AUDIT-JOURNAL-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS AUDIT-FILE-STATUS-1, AUDIT-FILE-STATUS-2,
+			AUDIT-IGNORE-FLAG.
+
+	SELECT	BATCH-COMMAND-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS BATCH-FILE-STATUS.
+
+**************************************************************
+*                                                            *
+*  CHECKPOINT-FILE holds a single record recording how far   *
+*  into BATCH-COMMAND-FILE this job has gotten and the        *
+*  running counts as of that point, so a job that is killed    *
+*  or aborted partway through can be restarted without          *
+*  reprocessing commands it already completed.                    *
+*                                                            *
+**************************************************************
+
+	SELECT	CHECKPOINT-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS CHECKPOINT-FILE-STATUS-1,
+			CHECKPOINT-FILE-STATUS-2, CHECKPOINT-IGNORE-FLAG.
+
+DATA DIVISION.
+FILE SECTION.
+FD	RMS-INDEX-FILE VALUE OF ID IS "RMSKY RMS".
+	COPY RMSREC.
+
+FD	AUDIT-JOURNAL-FILE VALUE OF ID IS "RMSKY AUD".
+	COPY AUDITREC.
+
+**************************************************************
+*                                                            *
+*  BATCH-COMMAND-RECORD carries one command per record: the  *
+*  command letter, the key-select letter used by the R and    *
+*  T commands, and the employee name/number/department/hire    *
+*  date/active status the command acts on.  Fields a given       *
+*  command does not need are left blank/zero by whoever            *
+*  builds the command file; W and U are the only commands that      *
+*  use BATCH-DEPARTMENT-CODE, BATCH-HIRE-DATE, and BATCH-             *
+*  ACTIVE-STATUS, the same fields ADD-SCREEN/CHANGE-SCREEN            *
+*  prompt for interactively in KEYRMS.                                  *
+*                                                            *
+**************************************************************
+
+FD	BATCH-COMMAND-FILE VALUE OF ID IS "BATCMD DAT".
+01	BATCH-COMMAND-RECORD.
+	02	BATCH-COMMAND-LETTER PIC X(1).
+	02	BATCH-KEY-LETTER PIC X(1).
+	02	BATCH-EMPLOYEE-NAME PIC X(10).
+	02	FILLER PIC X(1).
+	02	BATCH-EMPLOYEE-NUMBER PIC 9(6).
+	02	BATCH-DEPARTMENT-CODE PIC X(4).
+	02	BATCH-HIRE-DATE PIC 9(6).
+	02	BATCH-ACTIVE-STATUS PIC X(1).
+
+FD	CHECKPOINT-FILE VALUE OF ID IS "BATCKP DAT".
+01	CHECKPOINT-RECORD.
+	02	CKPT-COMMAND-POSITION PIC 9(6).
+	02	CKPT-WRITE-COUNT PIC 9(5).
+	02	CKPT-UPDATE-COUNT PIC 9(5).
+	02	CKPT-DELETE-COUNT PIC 9(5).
+	02	CKPT-REJECT-COUNT PIC 9(5).
+
+WORKING-STORAGE SECTION.
+
+01	ERR-FILE-NOT-FOUND INDEX VALUE 508.
+
+01	FILE-STATUS-1 PIC 9(2).
+01	FILE-STATUS-2 PIC 9(10).
+01	FILE-STATUS-2-R REDEFINES FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	FILE-STATUS-2-NUM PIC 9(3).
+01	IGNORE-FLAG USAGE INDEX.
+
+01	AUDIT-FILE-STATUS-1 PIC 9(2).
+01	AUDIT-FILE-STATUS-2 PIC 9(10).
+01	AUDIT-FILE-STATUS-2-R REDEFINES AUDIT-FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	AUDIT-FILE-STATUS-2-NUM PIC 9(3).
+01	AUDIT-IGNORE-FLAG USAGE INDEX.
+
+01	BATCH-FILE-STATUS PIC X(2).
+
+01	CHECKPOINT-FILE-STATUS-1 PIC 9(2).
+01	CHECKPOINT-FILE-STATUS-2 PIC 9(10).
+01	CHECKPOINT-FILE-STATUS-2-R REDEFINES CHECKPOINT-FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	CHECKPOINT-FILE-STATUS-2-NUM PIC 9(3).
+01	CHECKPOINT-IGNORE-FLAG USAGE INDEX.
+
+**************************************************************
+*                                                            *
+*  Counts of each kind of command processed, reported in     *
+*  the end-of-job summary.                                    *
+*                                                            *
+**************************************************************
+
+01	BATCH-COMMAND-POSITION PIC 9(6) VALUE ZERO.
+01	BATCH-WRITE-COUNT PIC 9(5) VALUE ZERO.
+01	BATCH-UPDATE-COUNT PIC 9(5) VALUE ZERO.
+01	BATCH-DELETE-COUNT PIC 9(5) VALUE ZERO.
+01	BATCH-REJECT-COUNT PIC 9(5) VALUE ZERO.
+
+**************************************************************
+*                                                            *
+*  BATCH-RESTART-POSITION is the command position recorded   *
+*  in the checkpoint file this run is resuming from; zero     *
+*  if there is no checkpoint to resume from.  A checkpoint     *
+*  is written every BATCH-CHECKPOINT-INTERVAL commands.         *
+*                                                            *
+**************************************************************
+
+01	BATCH-RESTART-POSITION PIC 9(6) VALUE ZERO.
+01	BATCH-CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+01	BATCH-CHECKPOINT-QUOTIENT PIC 9(6).
+01	BATCH-CHECKPOINT-REMAINDER PIC 9(3).
+
+PROCEDURE DIVISION.
+
+DECLARATIVES.
+DECLARE-ERROR SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON RMS-INDEX-FILE.
+
+DECLARE1-1.
+	IF FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE1-EXIT.
+	SET IGNORE-FLAG TO 1.
+
+DECLARE1-EXIT.
+	EXIT.
+
+DECLARE-ERROR-2 SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON AUDIT-JOURNAL-FILE.
+
+DECLARE2-1.
+	IF AUDIT-FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE2-EXIT.
+	SET AUDIT-IGNORE-FLAG TO 1.
+
+DECLARE2-EXIT.
+	EXIT.
+
+DECLARE-ERROR-3 SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON CHECKPOINT-FILE.
+
+DECLARE3-1.
+	IF CHECKPOINT-FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE3-EXIT.
+	SET CHECKPOINT-IGNORE-FLAG TO 1.
+
+DECLARE3-EXIT.
+	EXIT.
+END DECLARATIVES.
+BEGIN-BATCH-PROGRAM.
+
+	DISPLAY "[Unattended batch maintenance program]".
+
+OPEN-BATCH-FILES.
+
+	OPEN I-O RMS-INDEX-FILE.
+	IF IGNORE-FLAG NOT = 0
+		DISPLAY "[File not found-- creating empty file]"
+		OPEN OUTPUT RMS-INDEX-FILE
+		CLOSE RMS-INDEX-FILE
+		OPEN I-O RMS-INDEX-FILE.
+
+	OPEN EXTEND AUDIT-JOURNAL-FILE.
+	IF AUDIT-IGNORE-FLAG NOT = 0
+		OPEN OUTPUT AUDIT-JOURNAL-FILE
+		CLOSE AUDIT-JOURNAL-FILE
+		OPEN EXTEND AUDIT-JOURNAL-FILE.
+
+	OPEN INPUT BATCH-COMMAND-FILE.
+	IF BATCH-FILE-STATUS NOT = "00"
+		DISPLAY "?Can't open batch command file, status = ",
+			BATCH-FILE-STATUS
+		STOP RUN.
+
+**************************************************************
+*                                                            *
+*  Read a checkpoint left by an earlier, incomplete run of     *
+*  this same command file.  If one is found, restore the       *
+*  counts it recorded and remember the command position to      *
+*  resume from; SKIP-TO-RESTART-POSITION then re-reads and        *
+*  discards that many commands (BATCH-COMMAND-FILE is            *
+*  sequential, so there is no way to position to a record         *
+*  directly) before normal processing resumes.                      *
+*                                                            *
+**************************************************************
+
+	OPEN INPUT CHECKPOINT-FILE.
+	IF CHECKPOINT-IGNORE-FLAG NOT = 0
+		DISPLAY "[No checkpoint found-- starting from the beginning]"
+	ELSE
+		READ CHECKPOINT-FILE AT END
+			DISPLAY "[Checkpoint file is empty-- starting from "
+				"the beginning]"
+		NOT AT END
+			DISPLAY "[Resuming from checkpoint at command ",
+				CKPT-COMMAND-POSITION, "]"
+			MOVE CKPT-COMMAND-POSITION TO BATCH-RESTART-POSITION
+			MOVE CKPT-WRITE-COUNT TO BATCH-WRITE-COUNT
+			MOVE CKPT-UPDATE-COUNT TO BATCH-UPDATE-COUNT
+			MOVE CKPT-DELETE-COUNT TO BATCH-DELETE-COUNT
+			MOVE CKPT-REJECT-COUNT TO BATCH-REJECT-COUNT
+		END-READ
+		CLOSE CHECKPOINT-FILE.
+
+SKIP-TO-RESTART-POSITION.
+
+	IF BATCH-COMMAND-POSITION NOT LESS THAN BATCH-RESTART-POSITION
+		GO TO GET-BATCH-COMMAND.
+	READ BATCH-COMMAND-FILE AT END GO TO CLOSE-BATCH-FILES.
+	ADD 1 TO BATCH-COMMAND-POSITION.
+	GO TO SKIP-TO-RESTART-POSITION.
+
+**************************************************************
+*                                                            *
+*  Read and execute commands from the command file until     *
+*  end of file.  This plays the part that GET-COMMAND plays    *
+*  in KEYRMS, but reads from BATCH-COMMAND-FILE instead of      *
+*  ACCEPTing from the terminal.  PERFORM CHECK-BATCH-           *
+*  CHECKPOINT is done here, before the next command is read,     *
+*  so it always runs with the counts left by the last            *
+*  command that actually completed.                                *
+*                                                            *
+**************************************************************
+
+GET-BATCH-COMMAND.
+
+	PERFORM CHECK-BATCH-CHECKPOINT.
+	READ BATCH-COMMAND-FILE AT END GO TO CLOSE-BATCH-FILES.
+	ADD 1 TO BATCH-COMMAND-POSITION.
+	IF BATCH-COMMAND-LETTER = "D" GO TO BATCH-DELETE-RECORD.
+	IF BATCH-COMMAND-LETTER = "W" GO TO BATCH-WRITE-RECORD.
+	IF BATCH-COMMAND-LETTER = "U" GO TO BATCH-UPDATE-RECORD.
+	IF BATCH-COMMAND-LETTER = "R" GO TO BATCH-READ-RECORD.
+	IF BATCH-COMMAND-LETTER = "T" GO TO BATCH-TYPE-RECORDS.
+
+BATCH-INVALID-COMMAND.
+
+	ADD 1 TO BATCH-REJECT-COUNT.
+	DISPLAY "?Invalid command at position ", BATCH-COMMAND-POSITION,
+		": ", BATCH-COMMAND-LETTER.
+	GO TO GET-BATCH-COMMAND.
+
+**************************************************************
+*                                                            *
+*  The D command deletes an RMS record from the file.        *
+*                                                            *
+**************************************************************
+
+BATCH-DELETE-RECORD.
+
+	MOVE BATCH-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+	READ RMS-INDEX-FILE INVALID KEY
+		ADD 1 TO BATCH-REJECT-COUNT
+		DISPLAY "?Can't delete ", BATCH-EMPLOYEE-NAME,
+			", status = ", FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	MOVE RMS-INDEX-RECORD TO AUDIT-OLD-IMAGE.
+	DELETE RMS-INDEX-FILE INVALID KEY
+		ADD 1 TO BATCH-REJECT-COUNT
+		DISPLAY "?Can't delete ", BATCH-EMPLOYEE-NAME,
+			", status = ", FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	MOVE SPACE TO AUDIT-NEW-IMAGE.
+	MOVE "D" TO AUDIT-COMMAND.
+	PERFORM WRITE-BATCH-AUDIT-ENTRY.
+	ADD 1 TO BATCH-DELETE-COUNT.
+	GO TO GET-BATCH-COMMAND.
+
+**************************************************************
+*                                                            *
+*  The W command writes a new RMS record in the file.        *
+*                                                            *
+**************************************************************
+
+BATCH-WRITE-RECORD.
+
+	MOVE BATCH-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+	MOVE BATCH-EMPLOYEE-NUMBER TO EMPLOYEE-NUMBER.
+	MOVE BATCH-DEPARTMENT-CODE TO DEPARTMENT-CODE.
+	MOVE BATCH-HIRE-DATE TO HIRE-DATE.
+
+**************************************************************
+*                                                            *
+*  BATCH-ACTIVE-STATUS left blank per the header comment's    *
+*  own "fields a command does not need are left blank"          *
+*  convention would otherwise write a status matching            *
+*  neither EMPLOYEE-ACTIVE nor EMPLOYEE-INACTIVE in rmsrec.cpy.   *
+*  Default to "A", the same as WRITE-RMS-RECORD in test.cbl        *
+*  and LOAD-WRITE-RECORD in keyload.cbl, unless the command file    *
+*  supplied a valid status.                                    *
+*                                                            *
+**************************************************************
+
+	IF BATCH-ACTIVE-STATUS = "A" OR BATCH-ACTIVE-STATUS = "I"
+		MOVE BATCH-ACTIVE-STATUS TO ACTIVE-STATUS
+	ELSE
+		MOVE "A" TO ACTIVE-STATUS.
+	WRITE RMS-INDEX-RECORD INVALID KEY
+		ADD 1 TO BATCH-REJECT-COUNT
+		DISPLAY "?Can't write ", BATCH-EMPLOYEE-NAME,
+			", status = ", FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	MOVE SPACE TO AUDIT-OLD-IMAGE.
+	MOVE RMS-INDEX-RECORD TO AUDIT-NEW-IMAGE.
+	MOVE "W" TO AUDIT-COMMAND.
+	PERFORM WRITE-BATCH-AUDIT-ENTRY.
+	ADD 1 TO BATCH-WRITE-COUNT.
+	GO TO GET-BATCH-COMMAND.
+
+**************************************************************
+*                                                            *
+*  The U command updates (rewrites) an RMS record.           *
+*                                                            *
+**************************************************************
+
+BATCH-UPDATE-RECORD.
+
+	MOVE BATCH-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+	READ RMS-INDEX-FILE INVALID KEY
+		ADD 1 TO BATCH-REJECT-COUNT
+		DISPLAY "?Can't update ", BATCH-EMPLOYEE-NAME,
+			", status = ", FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	MOVE RMS-INDEX-RECORD TO AUDIT-OLD-IMAGE.
+	MOVE BATCH-EMPLOYEE-NUMBER TO EMPLOYEE-NUMBER.
+
+**************************************************************
+*                                                            *
+*  CHANGE-SCREEN in test.cbl displays the record's current    *
+*  DEPARTMENT-CODE/HIRE-DATE/ACTIVE-STATUS and lets the         *
+*  operator retype only the fields that change, so an untouched   *
+*  field keeps its value on file.  A U command's batch fields       *
+*  left blank/zero per the header comment's convention get the       *
+*  same treatment here -- only a supplied field overwrites the        *
+*  value this record already carries from the READ above.               *
+*                                                            *
+**************************************************************
+
+	IF BATCH-DEPARTMENT-CODE NOT = SPACE
+		MOVE BATCH-DEPARTMENT-CODE TO DEPARTMENT-CODE.
+	IF BATCH-HIRE-DATE NOT = ZERO
+		MOVE BATCH-HIRE-DATE TO HIRE-DATE.
+	IF BATCH-ACTIVE-STATUS = "A" OR BATCH-ACTIVE-STATUS = "I"
+		MOVE BATCH-ACTIVE-STATUS TO ACTIVE-STATUS.
+
+**************************************************************
+*                                                            *
+*  If a restart from a stale checkpoint replays a U command  *
+*  that already completed before the crash, the record on    *
+*  file already carries BATCH-EMPLOYEE-NUMBER and this        *
+*  REWRITE would be a no-op that still appends a spurious      *
+*  duplicate entry to AUDIT-JOURNAL-FILE.  Compare the would-   *
+*  be new image against AUDIT-OLD-IMAGE first, and skip the     *
+*  REWRITE and journal entry entirely when they already         *
+*  match.                                                        *
+*                                                            *
+**************************************************************
+
+	IF RMS-INDEX-RECORD = AUDIT-OLD-IMAGE
+		GO TO GET-BATCH-COMMAND.
+	REWRITE RMS-INDEX-RECORD INVALID KEY
+		ADD 1 TO BATCH-REJECT-COUNT
+		DISPLAY "?Can't update ", BATCH-EMPLOYEE-NAME,
+			", status = ", FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	MOVE RMS-INDEX-RECORD TO AUDIT-NEW-IMAGE.
+	MOVE "U" TO AUDIT-COMMAND.
+	PERFORM WRITE-BATCH-AUDIT-ENTRY.
+	ADD 1 TO BATCH-UPDATE-COUNT.
+	GO TO GET-BATCH-COMMAND.
+
+**************************************************************
+*                                                            *
+*  The R command reads and displays one record, randomly,    *
+*  by either the primary or the alternate key, the same way   *
+*  "RR" does interactively in KEYRMS.                           *
+*                                                            *
+**************************************************************
+
+BATCH-READ-RECORD.
+
+	IF BATCH-KEY-LETTER = "A" GO TO BATCH-READ-ALTERNATE.
+	MOVE BATCH-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+	READ RMS-INDEX-FILE KEY IS EMPLOYEE-NAME INVALID KEY
+		ADD 1 TO BATCH-REJECT-COUNT
+		DISPLAY "?Can't read ", BATCH-EMPLOYEE-NAME,
+			", status = ", FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	GO TO BATCH-DISPLAY-RECORD.
+
+BATCH-READ-ALTERNATE.
+
+	MOVE BATCH-EMPLOYEE-NUMBER TO EMPLOYEE-NUMBER.
+	READ RMS-INDEX-FILE KEY IS EMPLOYEE-NUMBER INVALID KEY
+		ADD 1 TO BATCH-REJECT-COUNT
+		DISPLAY "?Can't read number ", BATCH-EMPLOYEE-NUMBER,
+			", status = ", FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+
+BATCH-DISPLAY-RECORD.
+
+	DISPLAY "[Record is:  !", RMS-INDEX-RECORD, "!]".
+	GO TO GET-BATCH-COMMAND.
+
+**************************************************************
+*                                                            *
+*  The T command types all the records in the file, in       *
+*  either primary or alternate key order according to         *
+*  BATCH-KEY-LETTER, the same way the "T"/"P" and "T"/"A"        *
+*  combinations do interactively in KEYRMS (TYPE-START-         *
+*  PRIMARY and TYPE-START-ALTERNATE).                              *
+*                                                            *
+**************************************************************
+
+BATCH-TYPE-RECORDS.
+
+	IF BATCH-KEY-LETTER = "A" GO TO BATCH-TYPE-START-ALTERNATE.
+	MOVE LOW-VALUES TO EMPLOYEE-NAME.
+	START RMS-INDEX-FILE KEY NOT LESS THAN EMPLOYEE-NAME
+		INVALID KEY
+		DISPLAY "% Can't start reading file, status = ",
+			FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	GO TO BATCH-TYPE-RECORD-R.
+
+BATCH-TYPE-START-ALTERNATE.
+
+	MOVE LOW-VALUES TO EMPLOYEE-NUMBER.
+	START RMS-INDEX-FILE KEY NOT LESS THAN EMPLOYEE-NUMBER
+		INVALID KEY
+		DISPLAY "% Can't start reading file, status = ",
+			FILE-STATUS-1
+		GO TO GET-BATCH-COMMAND.
+	GO TO BATCH-TYPE-RECORD-R.
+
+BATCH-TYPE-RECORD-R.
+
+	READ RMS-INDEX-FILE NEXT RECORD AT END GO TO GET-BATCH-COMMAND.
+	DISPLAY RMS-INDEX-RECORD.
+	GO TO BATCH-TYPE-RECORD-R.
+
+**************************************************************
+*                                                            *
+*  Append an entry to AUDIT-JOURNAL-FILE for the command      *
+*  just completed, the same way WRITE-AUDIT-ENTRY does in      *
+*  KEYRMS.                                                      *
+*                                                            *
+**************************************************************
+
+WRITE-BATCH-AUDIT-ENTRY SECTION.
+
+WRITE-BATCH-AUDIT-ENTRY-1.
+	ACCEPT AUDIT-DATE FROM DATE.
+	ACCEPT AUDIT-TIME FROM TIME.
+	WRITE AUDIT-JOURNAL-RECORD.
+
+WRITE-BATCH-AUDIT-ENTRY-EXIT.
+	EXIT.
+
+**************************************************************
+*                                                            *
+*  Every BATCH-CHECKPOINT-INTERVAL commands, save the          *
+*  command position and running counts to CHECKPOINT-FILE so     *
+*  a rerun after an interruption can resume from here instead     *
+*  of reprocessing the whole command file.                           *
+*                                                            *
+**************************************************************
+
+CHECK-BATCH-CHECKPOINT SECTION.
+
+CHECK-BATCH-CHECKPOINT-1.
+	IF BATCH-COMMAND-POSITION = ZERO
+		GO TO CHECK-BATCH-CHECKPOINT-EXIT.
+	DIVIDE BATCH-COMMAND-POSITION BY BATCH-CHECKPOINT-INTERVAL
+		GIVING BATCH-CHECKPOINT-QUOTIENT
+		REMAINDER BATCH-CHECKPOINT-REMAINDER.
+	IF BATCH-CHECKPOINT-REMAINDER NOT = ZERO
+		GO TO CHECK-BATCH-CHECKPOINT-EXIT.
+	PERFORM WRITE-BATCH-CHECKPOINT.
+
+CHECK-BATCH-CHECKPOINT-EXIT.
+	EXIT.
+
+**************************************************************
+*                                                            *
+*  CHECKPOINT-FILE is sequential and carries only the one      *
+*  latest checkpoint record, so it is rewritten from scratch     *
+*  every time: OPEN OUTPUT truncates whatever was there          *
+*  before the new record is written.                               *
+*                                                            *
+**************************************************************
+
+WRITE-BATCH-CHECKPOINT SECTION.
+
+WRITE-BATCH-CHECKPOINT-1.
+	MOVE BATCH-COMMAND-POSITION TO CKPT-COMMAND-POSITION.
+	MOVE BATCH-WRITE-COUNT TO CKPT-WRITE-COUNT.
+	MOVE BATCH-UPDATE-COUNT TO CKPT-UPDATE-COUNT.
+	MOVE BATCH-DELETE-COUNT TO CKPT-DELETE-COUNT.
+	MOVE BATCH-REJECT-COUNT TO CKPT-REJECT-COUNT.
+	OPEN OUTPUT CHECKPOINT-FILE.
+	WRITE CHECKPOINT-RECORD.
+	CLOSE CHECKPOINT-FILE.
+
+WRITE-BATCH-CHECKPOINT-EXIT.
+	EXIT.
+
+**************************************************************
+*                                                            *
+*  Display the end-of-job summary, close the files, and       *
+*  stop.  The command file ran to completion, so the           *
+*  checkpoint is cleared -- OPEN OUTPUT with nothing written     *
+*  leaves CHECKPOINT-FILE empty -- and the next run will start    *
+*  from the beginning rather than resuming.                          *
+*                                                            *
+**************************************************************
+
+CLOSE-BATCH-FILES.
+
+	DISPLAY "[Batch maintenance complete]".
+	DISPLAY "  Commands read    = ", BATCH-COMMAND-POSITION.
+	DISPLAY "  Records written  = ", BATCH-WRITE-COUNT.
+	DISPLAY "  Records updated  = ", BATCH-UPDATE-COUNT.
+	DISPLAY "  Records deleted  = ", BATCH-DELETE-COUNT.
+	DISPLAY "  Commands rejected = ", BATCH-REJECT-COUNT.
+	OPEN OUTPUT CHECKPOINT-FILE.
+	CLOSE CHECKPOINT-FILE.
+	CLOSE RMS-INDEX-FILE, AUDIT-JOURNAL-FILE, BATCH-COMMAND-FILE.
+	STOP RUN.
