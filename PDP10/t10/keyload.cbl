@@ -0,0 +1,237 @@
+
+ID DIVISION.
+PROGRAM-ID. KEYLOAD - HR EXTRACT BULK LOAD PROGRAM.
+
+**************************************************************
+*                                                            *
+*  This program loads RMS-INDEX-FILE in batch from a         *
+*  sequential HR extract file of EMPLOYEE-NAME/EMPLOYEE-     *
+*  NUMBER pairs, laid out the same as RMS-INDEX-RECORD.       *
+*  Unlike the interactive "W" command in KEYRMS, which        *
+*  drives ACCEPT-RECORD-KEY and ACCEPT-ALTERNATE-KEY one      *
+*  employee at a time at the terminal, this program reads     *
+*  the whole extract and WRITEs every record into the file,   *
+*  listing any that are rejected as a duplicate primary or    *
+*  alternate key so they can be corrected and re-run.          *
+*                                                            *
+*  Every successful WRITE is journaled to AUDIT-JOURNAL-FILE  *
+*  as a "W" entry, the same way WRITE-RMS-RECORD in KEYRMS      *
+*  and BATCH-WRITE-RECORD in KEYBTCH journal a write, so an      *
+*  employee onboarded through this loader reaches KEYXTRCT's      *
+*  nightly payroll extract, which reads only the journal.          *
+*                                                            *
+**************************************************************
+
+ENVIRONMENT DIVISION.
+I-O SECTION.
+FILE-CONTROL.
+
+	SELECT	HR-EXTRACT-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS EXTRACT-FILE-STATUS.
+
+	SELECT	RMS-INDEX-FILE ASSIGN TO DSK
+		ORGANIZATION IS RMS INDEXED
+		ACCESS IS DYNAMIC
+		RECORDING MODE IS SIXBIT
+		FILE STATUS IS FILE-STATUS-1, FILE-STATUS-2,
+			IGNORE-FLAG
+		RECORD KEY IS EMPLOYEE-NAME
+		ALTERNATE RECORD KEY IS EMPLOYEE-NUMBER
+			WITH DUPLICATES.
+
+	SELECT	AUDIT-JOURNAL-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS AUDIT-FILE-STATUS-1, AUDIT-FILE-STATUS-2,
+			AUDIT-IGNORE-FLAG.
+
+DATA DIVISION.
+FILE SECTION.
+FD	HR-EXTRACT-FILE VALUE OF ID IS "HRXTRC DAT".
+01	HR-EXTRACT-RECORD.
+	02	HR-EMPLOYEE-NAME PIC X(10).
+	02	FILLER PIC X.
+	02	HR-EMPLOYEE-NUMBER PIC 9(6).
+
+FD	RMS-INDEX-FILE VALUE OF ID IS "RMSKY RMS".
+	COPY RMSREC.
+
+FD	AUDIT-JOURNAL-FILE VALUE OF ID IS "RMSKY AUD".
+	COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+
+01	ERR-FILE-NOT-FOUND INDEX VALUE 508.
+
+01	EXTRACT-FILE-STATUS PIC X(2).
+
+01	FILE-STATUS-1 PIC 9(2).
+01	FILE-STATUS-2 PIC 9(10).
+01	FILE-STATUS-2-R REDEFINES FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	FILE-STATUS-2-NUM PIC 9(3).
+01	IGNORE-FLAG USAGE INDEX.
+
+01	AUDIT-FILE-STATUS-1 PIC 9(2).
+01	AUDIT-FILE-STATUS-2 PIC 9(10).
+01	AUDIT-FILE-STATUS-2-R REDEFINES AUDIT-FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	AUDIT-FILE-STATUS-2-NUM PIC 9(3).
+01	AUDIT-IGNORE-FLAG USAGE INDEX.
+
+**************************************************************
+*                                                            *
+*  Counts of records read from the extract, successfully     *
+*  loaded, and rejected, reported in the load summary.       *
+*                                                            *
+**************************************************************
+
+01	LOAD-READ-COUNT PIC 9(5) VALUE ZERO.
+01	LOAD-WRITTEN-COUNT PIC 9(5) VALUE ZERO.
+01	LOAD-REJECTED-COUNT PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+
+DECLARATIVES.
+DECLARE-ERROR SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON RMS-INDEX-FILE.
+
+DECLARE1-1.
+	IF FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE1-EXIT.
+	SET IGNORE-FLAG TO 1.
+
+DECLARE1-EXIT.
+	EXIT.
+
+DECLARE-ERROR-2 SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON AUDIT-JOURNAL-FILE.
+
+DECLARE2-1.
+	IF AUDIT-FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE2-EXIT.
+	SET AUDIT-IGNORE-FLAG TO 1.
+
+DECLARE2-EXIT.
+	EXIT.
+END DECLARATIVES.
+BEGIN-LOAD-PROGRAM.
+
+	DISPLAY "[HR extract bulk load program]".
+
+OPEN-LOAD-FILES.
+
+**************************************************************
+*                                                            *
+*  Open the HR extract for input.  Open RMS-INDEX-FILE for   *
+*  I-O, creating it if it does not already exist, the same   *
+*  way KEYRMS does.                                          *
+*                                                            *
+**************************************************************
+
+	OPEN INPUT HR-EXTRACT-FILE.
+	IF EXTRACT-FILE-STATUS NOT = "00"
+		DISPLAY "?Can't open HR extract file, status = ",
+			EXTRACT-FILE-STATUS
+		STOP RUN.
+
+	OPEN I-O RMS-INDEX-FILE.
+	IF IGNORE-FLAG NOT = 0
+		DISPLAY "[File not found-- creating empty file]"
+		OPEN OUTPUT RMS-INDEX-FILE
+		CLOSE RMS-INDEX-FILE
+		OPEN I-O RMS-INDEX-FILE.
+
+	OPEN EXTEND AUDIT-JOURNAL-FILE.
+	IF AUDIT-IGNORE-FLAG NOT = 0
+		OPEN OUTPUT AUDIT-JOURNAL-FILE
+		CLOSE AUDIT-JOURNAL-FILE
+		OPEN EXTEND AUDIT-JOURNAL-FILE.
+
+**************************************************************
+*                                                            *
+*  Read each extract record, move its key fields into        *
+*  RMS-INDEX-RECORD, and write it to RMS-INDEX-FILE.  Any     *
+*  record rejected as a duplicate primary or alternate key    *
+*  is listed along with its file status.                      *
+*                                                            *
+**************************************************************
+
+READ-EXTRACT-RECORD.
+
+	READ HR-EXTRACT-FILE AT END GO TO WRITE-LOAD-SUMMARY.
+	ADD 1 TO LOAD-READ-COUNT.
+
+**************************************************************
+*                                                            *
+*  ALTERNATE RECORD KEY IS EMPLOYEE-NUMBER WITH DUPLICATES    *
+*  on RMS-INDEX-FILE means a WRITE can never raise INVALID     *
+*  KEY for a duplicate employee number -- RMS explicitly        *
+*  allows it.  Look the number up first so a duplicate           *
+*  alternate key is caught and listed here rather than            *
+*  written silently.                                                *
+*                                                            *
+**************************************************************
+
+	MOVE HR-EMPLOYEE-NUMBER TO EMPLOYEE-NUMBER.
+	READ RMS-INDEX-FILE KEY IS EMPLOYEE-NUMBER INVALID KEY
+		GO TO LOAD-WRITE-RECORD.
+	ADD 1 TO LOAD-REJECTED-COUNT.
+	DISPLAY "?Rejected: ", HR-EMPLOYEE-NAME, " ", HR-EMPLOYEE-NUMBER,
+		" -- duplicate alternate key (employee number)".
+	GO TO READ-EXTRACT-RECORD.
+
+LOAD-WRITE-RECORD.
+
+	MOVE HR-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+	MOVE HR-EMPLOYEE-NUMBER TO EMPLOYEE-NUMBER.
+	MOVE SPACE TO DEPARTMENT-CODE.
+	MOVE ZERO TO HIRE-DATE.
+	MOVE "A" TO ACTIVE-STATUS.
+	WRITE RMS-INDEX-RECORD INVALID KEY
+		ADD 1 TO LOAD-REJECTED-COUNT
+		DISPLAY "?Rejected: ", HR-EMPLOYEE-NAME, " ",
+			HR-EMPLOYEE-NUMBER, " -- duplicate primary key, status = ",
+			FILE-STATUS-1
+		GO TO READ-EXTRACT-RECORD.
+	MOVE SPACE TO AUDIT-OLD-IMAGE.
+	MOVE RMS-INDEX-RECORD TO AUDIT-NEW-IMAGE.
+	MOVE "W" TO AUDIT-COMMAND.
+	PERFORM WRITE-LOAD-AUDIT-ENTRY.
+	ADD 1 TO LOAD-WRITTEN-COUNT.
+	GO TO READ-EXTRACT-RECORD.
+
+**************************************************************
+*                                                            *
+*  Append an entry to AUDIT-JOURNAL-FILE for the record       *
+*  just written, the same way WRITE-AUDIT-ENTRY does in       *
+*  KEYRMS and WRITE-BATCH-AUDIT-ENTRY does in KEYBTCH, so      *
+*  every employee this program loads reaches KEYXTRCT's        *
+*  nightly payroll extract.                                   *
+*                                                            *
+**************************************************************
+
+WRITE-LOAD-AUDIT-ENTRY SECTION.
+
+WRITE-LOAD-AUDIT-ENTRY-1.
+	ACCEPT AUDIT-DATE FROM DATE.
+	ACCEPT AUDIT-TIME FROM TIME.
+	WRITE AUDIT-JOURNAL-RECORD.
+
+WRITE-LOAD-AUDIT-ENTRY-EXIT.
+	EXIT.
+
+**************************************************************
+*                                                            *
+*  Display the load summary, close the files, and stop.      *
+*                                                            *
+**************************************************************
+
+WRITE-LOAD-SUMMARY.
+
+	DISPLAY "[Load complete]".
+	DISPLAY "  Records read      = ", LOAD-READ-COUNT.
+	DISPLAY "  Records loaded     = ", LOAD-WRITTEN-COUNT.
+	DISPLAY "  Records rejected   = ", LOAD-REJECTED-COUNT.
+	CLOSE HR-EXTRACT-FILE, RMS-INDEX-FILE, AUDIT-JOURNAL-FILE.
+	STOP RUN.
