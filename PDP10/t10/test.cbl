@@ -43,13 +43,27 @@ FILE-CONTROL.
 		ALTERNATE RECORD KEY IS EMPLOYEE-NUMBER
 			WITH DUPLICATES.
 
+**************************************************************
+*                                                            *
+*  AUDIT-JOURNAL-FILE is a sequential journal.  Every        *
+*  successful WRITE, REWRITE, and DELETE against             *
+*  RMS-INDEX-FILE appends an entry here, so there is a        *
+*  dated record of who changed what and how.                  *
+*                                                            *
+**************************************************************
+
+	SELECT	AUDIT-JOURNAL-FILE ASSIGN TO DSK
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS AUDIT-FILE-STATUS-1, AUDIT-FILE-STATUS-2,
+			AUDIT-IGNORE-FLAG.
+
 DATA DIVISION.
 FILE SECTION.
 FD	RMS-INDEX-FILE VALUE OF ID IS "RMSKY RMS".
-01	RMS-INDEX-RECORD.
-	02	EMPLOYEE-NAME PIC X(10).
-	02	FILLER PIC X.
-	02	EMPLOYEE-NUMBER PIC 9(6).
+	COPY RMSREC.
+
+FD	AUDIT-JOURNAL-FILE VALUE OF ID IS "RMSKY AUD".
+	COPY AUDITREC.
 WORKING-STORAGE SECTION.
 
 **************************************************************
@@ -73,6 +87,13 @@ WORKING-STORAGE SECTION.
 	02	FILE-STATUS-2-NUM PIC 9(3).
 01	IGNORE-FLAG USAGE INDEX.
 
+01	AUDIT-FILE-STATUS-1 PIC 9(2).
+01	AUDIT-FILE-STATUS-2 PIC 9(10).
+01	AUDIT-FILE-STATUS-2-R REDEFINES AUDIT-FILE-STATUS-2.
+	02	FILLER PIC X(7).
+	02	AUDIT-FILE-STATUS-2-NUM PIC 9(3).
+01	AUDIT-IGNORE-FLAG USAGE INDEX.
+
 **************************************************************
 *                                                            *
 *  Define the commands that are used in this program to      *
@@ -94,6 +115,100 @@ WORKING-STORAGE SECTION.
 	02	COMMAND-LET-2 PIC X.
 		88	COMMAND-L2-R VALUE "R".
 		88	COMMAND-L2-S VALUE "S".
+
+**************************************************************
+*                                                            *
+*  MAINT-MESSAGE carries a validation message onto the       *
+*  bottom of whichever maintenance screen is on display, so  *
+*  a rejected entry can be explained without leaving the      *
+*  screen.  DELETE-CONFIRM is the Y/N answer field on         *
+*  DELETE-SCREEN; it is reset to SPACE every time DELETE-      *
+*  RMS-RECORD locates a new record, so a leftover "Y" from      *
+*  a prior delete can never carry over as an unintended         *
+*  confirmation.                                               *
+*                                                            *
+**************************************************************
+
+01	MAINT-MESSAGE PIC X(60) VALUE SPACE.
+01	DELETE-CONFIRM PIC X(01).
+	88	DELETE-IS-CONFIRMED VALUE "Y".
+	88	DELETE-IS-CANCELLED VALUE "N".
+
+**************************************************************
+*                                                            *
+*  Full-screen maintenance forms for the W, U, and D         *
+*  commands, replacing the line-mode DISPLAY/ACCEPT prompts   *
+*  those commands used to drive.  ADD-SCREEN is used by the    *
+*  W command, CHANGE-SCREEN by the U command, and             *
+*  DELETE-SCREEN by the D command.  KEY-ENTRY-SCREEN is a       *
+*  small form of its own, used ahead of CHANGE-SCREEN and       *
+*  DELETE-SCREEN to locate the record to update or delete,      *
+*  since EMPLOYEE-NAME is the RECORD KEY and RMS requires the    *
+*  record to be read before it is rewritten or deleted; this     *
+*  replaces the old line-mode ACCEPT-RECORD-KEY lookup for        *
+*  those two commands the same way ADD-SCREEN replaced it for      *
+*  the W command.  ACCEPT-RECORD-KEY and ACCEPT-ALTERNATE-KEY       *
+*  remain in use for the RR command's one-off random-access         *
+*  lookup, which sits outside this add/update/delete form flow.      *
+*                                                            *
+**************************************************************
+
+SCREEN SECTION.
+
+01	KEY-ENTRY-SCREEN.
+	02	BLANK SCREEN.
+	02	LINE 01 COLUMN 01 VALUE "RMSKY.RMS -- LOCATE A RECORD".
+	02	LINE 03 COLUMN 01 VALUE "EMPLOYEE NAME. . . .".
+	02	LINE 03 COLUMN 22 PIC X(10) USING EMPLOYEE-NAME.
+	02	LINE 05 COLUMN 01 PIC X(60) FROM MAINT-MESSAGE.
+
+01	ADD-SCREEN.
+	02	BLANK SCREEN.
+	02	LINE 01 COLUMN 01 VALUE "RMSKY.RMS -- ADD A RECORD".
+	02	LINE 03 COLUMN 01 VALUE "EMPLOYEE NAME. . . .".
+	02	LINE 03 COLUMN 22 PIC X(10) USING EMPLOYEE-NAME.
+	02	LINE 04 COLUMN 01 VALUE "EMPLOYEE NUMBER. . .".
+	02	LINE 04 COLUMN 22 PIC 9(06) USING EMPLOYEE-NUMBER.
+	02	LINE 05 COLUMN 01 VALUE "DEPARTMENT CODE. . .".
+	02	LINE 05 COLUMN 22 PIC X(04) USING DEPARTMENT-CODE.
+	02	LINE 06 COLUMN 01 VALUE "HIRE DATE (YYMMDD) .".
+	02	LINE 06 COLUMN 22 PIC 9(06) USING HIRE-DATE.
+	02	LINE 07 COLUMN 01 VALUE "ACTIVE STATUS (A/I).".
+	02	LINE 07 COLUMN 22 PIC X(01) USING ACTIVE-STATUS.
+	02	LINE 09 COLUMN 01 PIC X(60) FROM MAINT-MESSAGE.
+
+01	CHANGE-SCREEN.
+	02	BLANK SCREEN.
+	02	LINE 01 COLUMN 01 VALUE "RMSKY.RMS -- UPDATE A RECORD".
+	02	LINE 03 COLUMN 01 VALUE "EMPLOYEE NAME. . . .".
+	02	LINE 03 COLUMN 22 PIC X(10) FROM EMPLOYEE-NAME.
+	02	LINE 04 COLUMN 01 VALUE "EMPLOYEE NUMBER. . .".
+	02	LINE 04 COLUMN 22 PIC 9(06) USING EMPLOYEE-NUMBER.
+	02	LINE 05 COLUMN 01 VALUE "DEPARTMENT CODE. . .".
+	02	LINE 05 COLUMN 22 PIC X(04) USING DEPARTMENT-CODE.
+	02	LINE 06 COLUMN 01 VALUE "HIRE DATE (YYMMDD) .".
+	02	LINE 06 COLUMN 22 PIC 9(06) USING HIRE-DATE.
+	02	LINE 07 COLUMN 01 VALUE "ACTIVE STATUS (A/I).".
+	02	LINE 07 COLUMN 22 PIC X(01) USING ACTIVE-STATUS.
+	02	LINE 09 COLUMN 01 PIC X(60) FROM MAINT-MESSAGE.
+
+01	DELETE-SCREEN.
+	02	BLANK SCREEN.
+	02	LINE 01 COLUMN 01 VALUE "RMSKY.RMS -- DELETE A RECORD".
+	02	LINE 03 COLUMN 01 VALUE "EMPLOYEE NAME. . . .".
+	02	LINE 03 COLUMN 22 PIC X(10) FROM EMPLOYEE-NAME.
+	02	LINE 04 COLUMN 01 VALUE "EMPLOYEE NUMBER. . .".
+	02	LINE 04 COLUMN 22 PIC 9(06) FROM EMPLOYEE-NUMBER.
+	02	LINE 05 COLUMN 01 VALUE "DEPARTMENT CODE. . .".
+	02	LINE 05 COLUMN 22 PIC X(04) FROM DEPARTMENT-CODE.
+	02	LINE 06 COLUMN 01 VALUE "HIRE DATE (YYMMDD) .".
+	02	LINE 06 COLUMN 22 PIC 9(06) FROM HIRE-DATE.
+	02	LINE 07 COLUMN 01 VALUE "ACTIVE STATUS (A/I).".
+	02	LINE 07 COLUMN 22 PIC X(01) FROM ACTIVE-STATUS.
+	02	LINE 09 COLUMN 01 VALUE "DELETE THIS RECORD? (Y/N) .".
+	02	LINE 09 COLUMN 29 PIC X(01) USING DELETE-CONFIRM.
+	02	LINE 11 COLUMN 01 PIC X(60) FROM MAINT-MESSAGE.
+
 PROCEDURE DIVISION.
 
 DECLARATIVES.
@@ -130,6 +245,25 @@ DECLARE1-1.
 
 DECLARE1-EXIT.
 	EXIT.
+
+**************************************************************
+*                                                            *
+*  The same "File not found" trap, for AUDIT-JOURNAL-FILE,   *
+*  so the journal can be created the first time this         *
+*  program is run.                                            *
+*                                                            *
+**************************************************************
+
+DECLARE-ERROR-2 SECTION.
+	USE AFTER STANDARD ERROR PROCEDURE ON AUDIT-JOURNAL-FILE.
+
+DECLARE2-1.
+	IF AUDIT-FILE-STATUS-2-NUM NOT = ERR-FILE-NOT-FOUND
+		GO TO DECLARE2-EXIT.
+	SET AUDIT-IGNORE-FLAG TO 1.
+
+DECLARE2-EXIT.
+	EXIT.
 END DECLARATIVES.
 BEGIN-RMS-PROGRAM.
 
@@ -152,6 +286,21 @@ OPEN-RMS-FILE.
 		CLOSE RMS-INDEX-FILE
 		OPEN I-O RMS-INDEX-FILE.
 
+**************************************************************
+*                                                            *
+*  Open the audit journal for EXTEND so new entries are      *
+*  appended after whatever is already there. If the          *
+*  journal does not exist yet, create it the same way the    *
+*  index file is created above.                              *
+*                                                            *
+**************************************************************
+
+	OPEN EXTEND AUDIT-JOURNAL-FILE.
+	IF AUDIT-IGNORE-FLAG NOT = 0
+		OPEN OUTPUT AUDIT-JOURNAL-FILE
+		CLOSE AUDIT-JOURNAL-FILE
+		OPEN EXTEND AUDIT-JOURNAL-FILE.
+
 DISPLAY-OPEN-FOR-IO.
 
 	DISPLAY "[File RMSKY.RMS open for I/O]".
@@ -209,7 +358,7 @@ INVALID-COMMAND.
 
 CLOSE-RMS-FILE.
 
-	CLOSE RMS-INDEX-FILE.
+	CLOSE RMS-INDEX-FILE, AUDIT-JOURNAL-FILE.
 	STOP RUN.
 
 **************************************************************
@@ -220,12 +369,41 @@ CLOSE-RMS-FILE.
 
 DELETE-RMS-RECORD.
 
-	PERFORM ACCEPT-RECORD-KEY.
+	MOVE SPACE TO MAINT-MESSAGE.
+
+DELETE-RMS-RECORD-KEY.
+
+	DISPLAY KEY-ENTRY-SCREEN.
+	ACCEPT KEY-ENTRY-SCREEN.
+	IF EMPLOYEE-NAME = SPACE
+		MOVE "?Employee name may not be blank" TO MAINT-MESSAGE
+		GO TO DELETE-RMS-RECORD-KEY.
+	READ RMS-INDEX-FILE INVALID KEY
+		DISPLAY "?Can't delete record: "
+			WITH NO ADVANCING
+		PERFORM TYPE-FILE-STATUS
+		GO TO GET-COMMAND.
+	MOVE SPACE TO MAINT-MESSAGE.
+	MOVE SPACE TO DELETE-CONFIRM.
+
+DELETE-RMS-RECORD-FORM.
+
+	DISPLAY DELETE-SCREEN.
+	ACCEPT DELETE-SCREEN.
+	IF DELETE-IS-CANCELLED
+		DISPLAY "[Delete cancelled]"
+		GO TO GET-COMMAND.
+	IF NOT DELETE-IS-CONFIRMED
+		MOVE "?Answer Y or N" TO MAINT-MESSAGE
+		GO TO DELETE-RMS-RECORD-FORM.
+	MOVE RMS-INDEX-RECORD TO AUDIT-OLD-IMAGE.
 	DELETE RMS-INDEX-FILE INVALID KEY
 		DISPLAY "?Can't delete record: "
 			WITH NO ADVANCING
 		PERFORM TYPE-FILE-STATUS
 		GO TO GET-COMMAND.
+	MOVE SPACE TO AUDIT-NEW-IMAGE.
+	PERFORM WRITE-AUDIT-ENTRY.
 	DISPLAY "[Record deleted]".
 	GO TO GET-COMMAND.
 **************************************************************
@@ -236,19 +414,37 @@ DELETE-RMS-RECORD.
 
 UPDATE-RMS-RECORD.
 
-	PERFORM ACCEPT-RECORD-KEY.
+	MOVE SPACE TO MAINT-MESSAGE.
+
+UPDATE-RMS-RECORD-KEY.
+
+	DISPLAY KEY-ENTRY-SCREEN.
+	ACCEPT KEY-ENTRY-SCREEN.
+	IF EMPLOYEE-NAME = SPACE
+		MOVE "?Employee name may not be blank" TO MAINT-MESSAGE
+		GO TO UPDATE-RMS-RECORD-KEY.
 	READ RMS-INDEX-FILE INVALID KEY
 		DISPLAY "?Can't read record: "
 			WITH NO ADVANCING
 		PERFORM TYPE-FILE-STATUS
 		GO TO GET-COMMAND.
-	DISPLAY "[Employee number is ",EMPLOYEE-NUMBER,"]".
-	PERFORM ACCEPT-ALTERNATE-KEY.
+	MOVE RMS-INDEX-RECORD TO AUDIT-OLD-IMAGE.
+	MOVE SPACE TO MAINT-MESSAGE.
+
+UPDATE-RMS-RECORD-FORM.
+
+	DISPLAY CHANGE-SCREEN.
+	ACCEPT CHANGE-SCREEN.
+	IF EMPLOYEE-NUMBER NOT NUMERIC
+		MOVE "?Employee number must be numeric" TO MAINT-MESSAGE
+		GO TO UPDATE-RMS-RECORD-FORM.
 	REWRITE RMS-INDEX-RECORD INVALID KEY
 		DISPLAY "?Can't rewrite record: "
 			WITH NO ADVANCING
 		PERFORM TYPE-FILE-STATUS
 		GO TO GET-COMMAND.
+	MOVE RMS-INDEX-RECORD TO AUDIT-NEW-IMAGE.
+	PERFORM WRITE-AUDIT-ENTRY.
 	DISPLAY "[Record rewritten]".
 	GO TO GET-COMMAND.
 
@@ -260,13 +456,28 @@ UPDATE-RMS-RECORD.
 
 WRITE-RMS-RECORD.
 
-	PERFORM ACCEPT-RECORD-KEY.
-	PERFORM ACCEPT-ALTERNATE-KEY.
+	MOVE SPACE TO RMS-INDEX-RECORD.
+	MOVE "A" TO ACTIVE-STATUS.
+	MOVE SPACE TO MAINT-MESSAGE.
+
+WRITE-RMS-RECORD-FORM.
+
+	DISPLAY ADD-SCREEN.
+	ACCEPT ADD-SCREEN.
+	IF EMPLOYEE-NAME = SPACE
+		MOVE "?Employee name may not be blank" TO MAINT-MESSAGE
+		GO TO WRITE-RMS-RECORD-FORM.
+	IF EMPLOYEE-NUMBER NOT NUMERIC
+		MOVE "?Employee number must be numeric" TO MAINT-MESSAGE
+		GO TO WRITE-RMS-RECORD-FORM.
 	WRITE RMS-INDEX-RECORD INVALID KEY
 		DISPLAY "?Can't write record: "
 			WITH NO ADVANCING
 		PERFORM TYPE-FILE-STATUS
 		GO TO GET-COMMAND.
+	MOVE SPACE TO AUDIT-OLD-IMAGE.
+	MOVE RMS-INDEX-RECORD TO AUDIT-NEW-IMAGE.
+	PERFORM WRITE-AUDIT-ENTRY.
 	DISPLAY "[Record written]".
 	GO TO GET-COMMAND.
 **************************************************************
@@ -385,6 +596,9 @@ ACC-REC-KEY.
 	DISPLAY "Type employee name X(10): "
 			WITH NO ADVANCING.
 	ACCEPT EMPLOYEE-NAME.
+	IF EMPLOYEE-NAME = SPACE
+		DISPLAY "?Employee name may not be blank"
+		GO TO ACC-REC-KEY.
 
 ACC-REC-KEY-EXIT.
 	EXIT.
@@ -405,6 +619,9 @@ ACC-ALT-KEY.
 	DISPLAY "Type employee number 9(6): "
 			WITH NO ADVANCING.
 	ACCEPT EMPLOYEE-NUMBER.
+	IF EMPLOYEE-NUMBER NOT NUMERIC
+		DISPLAY "?Employee number must be numeric"
+		GO TO ACC-ALT-KEY.
 
 ACC-ALT-KEY-EXIT.
 	EXIT.
@@ -445,3 +662,26 @@ TYPE-FILE-STATUS-1.
 
 TYPE-FILE-STATUS-EXIT.
 	EXIT.
+
+**************************************************************
+*                                                            *
+*  This subroutine appends an entry to AUDIT-JOURNAL-FILE    *
+*  for the command just completed against RMS-INDEX-FILE.    *
+*  The caller moves the old and new record images into       *
+*  AUDIT-OLD-IMAGE and AUDIT-NEW-IMAGE before performing      *
+*  this subroutine; a WRITE that has no prior image and a    *
+*  DELETE that has no resulting image are moved as spaces    *
+*  and zero by the caller.                                    *
+*                                                            *
+**************************************************************
+
+WRITE-AUDIT-ENTRY SECTION.
+
+WRITE-AUDIT-ENTRY-1.
+	ACCEPT AUDIT-DATE FROM DATE.
+	ACCEPT AUDIT-TIME FROM TIME.
+	MOVE COMMAND-LETTER TO AUDIT-COMMAND.
+	WRITE AUDIT-JOURNAL-RECORD.
+
+WRITE-AUDIT-ENTRY-EXIT.
+	EXIT.
